@@ -0,0 +1,8 @@
+      *--------------------------------------------------+-------------*
+      * Desc: Get input from user                        ! Cr: 05082022*
+      *--------------------------------------------------+-------------*
+      * Type: Module input (mi)                           ! Up: 05082022*
+      *-----------------+--------------------------------+-------------*
+      * Incl: KVTEST3   !                                ! Ver: 01     *
+      *-----------------+--------------------------------+-------------*
+        COPY TASK4B.
