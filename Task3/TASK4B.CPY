@@ -5,12 +5,17 @@
       *-----------------+--------------------------------+-------------*
       * Incl: KVTEST3B  !                                ! Ver: 01     *
       *-----------------+--------------------------------+-------------*
-           05 isin-prices occurs 4 times indexed by isin-prices-index.
+           05 isin-count pic 9(3).
+           05 isin-prices occurs 1 to 500 times
+                 depending on isin-count
+                 indexed by isin-prices-index.
              10 FOKD pic x(12).
              10 KRS-HDL pic s9(7)v9(8).
            05 max-isin-prices.
              10 FOKD pic x(12).
              10 KRS-HDL pic s9(7)v9(8).
+             10 ISIN-Short-Name pic x(20).
            05 min-isin-prices.
              10 FOKD pic x(12).
              10 KRS-HDL pic s9(7)v9(8).
+             10 ISIN-Short-Name pic x(20).
