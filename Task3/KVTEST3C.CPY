@@ -0,0 +1,19 @@
+      *--------------------------------------------------+-------------*
+      * Desc: KVTEST3 module output                       ! Cr: 05082022*
+      *--------------------------------------------------+-------------*
+      * Type: Module output (mo)                          ! Up: 05082022*
+      *-----------------+--------------------------------+-------------*
+      * Incl: KVTEST3                                     ! Ver: 01     *
+      *-----------------+--------------------------------+-------------*
+           05 invalid-isin-count pic 9(3).
+           05 average-isin-price pic s9(7)v9(8).
+           05 spread-isin-price pic s9(7)v9(8).
+           05 ranked-isin-prices occurs 1 to 500 times
+                 depending on isin-count
+                 indexed by ranked-index.
+             10 FOKD pic x(12).
+             10 KRS-HDL pic s9(7)v9(8).
+             10 ISIN-Short-Name pic x(20).
+             10 ISIN-Valid-Flag pic x(1).
+               88 RANKED-ISIN-VALID value 'Y'.
+               88 RANKED-ISIN-INVALID value 'N'.
