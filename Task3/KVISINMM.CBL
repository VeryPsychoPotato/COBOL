@@ -0,0 +1,203 @@
+      */*1----------------------------------------------------------1*/
+      */*1 Program/module-description:                              1*/
+      */*1 --------------------------                               1*/
+      */*1                                                          1*/
+      */*1 Program-id    : KVISINMM                                 1*/
+      */*1 Program-title : ISIN master file maintenance screen      1*/
+      */*1                                                          1*/
+      */*1 Programmer    : BF 9798 Kernius Vildziunas               1*/
+      */*1 First version : 1                                        1*/
+      */*1                                                          1*/
+      */*1----------------------------------------------------------1*/
+
+
+      */*2----------------------------------------------------------2*/
+      */*2 Changelog:                                               2*/
+      */*2 ---------                                                2*/
+      */*2----------------------------------------------------------2*/
+
+
+      */*3----------------------------------------------------------3*/
+      */*3 Special-conditions:                                      3*/
+      */*3                                                          3*/
+      */*3 Interactive maintenance of the KVISINMST master file     3*/
+      */*3 (FOKD/short name/exchange/currency) looked up by         3*/
+      */*3 KVTEST3 when it attaches a short name to each FOKD/       3*/
+      */*3 KRS-HDL pair it reports. Function A adds a new entry,    3*/
+      */*3 U updates an existing one, D removes one, X exits.       3*/
+      */*3----------------------------------------------------------3*/
+
+       id division.
+       program-id.                     KVISINMM.
+       environment division.
+       configuration section.
+       special-names.                  decimal-point is comma.
+
+       input-output section.
+       file-control.
+           select ISIN-MASTER-FILE assign to "KVISINMST"
+               organization is indexed
+               access mode is dynamic
+               record key is FOKD in ISIN-MASTER-REC
+               file status is WS-Master-File-Status.
+
+       data division.
+       file section.
+
+       fd ISIN-MASTER-FILE.
+       01 ISIN-MASTER-REC.
+        COPY KVISINM.
+
+       working-storage section.
+
+       01 WS-Master-File-Status pic x(2).
+
+       01 WS-Function pic x(1).
+           88 FUNCTION-ADD value 'A' 'a'.
+           88 FUNCTION-UPDATE value 'U' 'u'.
+           88 FUNCTION-DELETE value 'D' 'd'.
+           88 FUNCTION-EXIT value 'X' 'x'.
+
+       01 WS-Message pic x(40).
+
+       01 WS-Screen-Rec.
+           05 FOKD pic x(12).
+           05 ISIN-Short-Name pic x(20).
+           05 ISIN-Exchange pic x(04).
+           05 ISIN-Currency pic x(03).
+
+       screen section.
+       01 ISIN-Maintenance-Screen.
+           05 blank screen.
+           05 line 2 column 2
+               value 'ISIN MASTER FILE MAINTENANCE'.
+           05 line 4 column 2
+               value 'Function (A/U/D/X) . . . :'.
+           05 line 4 column 30 pic x(1)
+               using WS-Function.
+           05 line 6 column 2
+               value 'ISIN code . . . . . . . .:'.
+           05 line 6 column 30 pic x(12)
+               using FOKD in WS-Screen-Rec.
+           05 line 7 column 2
+               value 'Short name. . . . . . . .:'.
+           05 line 7 column 30 pic x(20)
+               using ISIN-Short-Name in WS-Screen-Rec.
+           05 line 8 column 2
+               value 'Exchange. . . . . . . . .:'.
+           05 line 8 column 30 pic x(04)
+               using ISIN-Exchange in WS-Screen-Rec.
+           05 line 9 column 2
+               value 'Currency. . . . . . . . .:'.
+           05 line 9 column 30 pic x(03)
+               using ISIN-Currency in WS-Screen-Rec.
+           05 line 11 column 2
+               value 'Status. . . . . . . . . .:'.
+           05 line 11 column 30 pic x(40)
+               from WS-Message.
+
+      *----------------------------------------------------------*
+       procedure division.
+      *----------------------------------------------------------*
+       mainflow.
+
+           perform openMasterFile.
+
+           move spaces to WS-Function.
+           perform until FUNCTION-EXIT
+              perform clearScreenFields
+              perform getScreenInput
+              evaluate true
+                  when FUNCTION-ADD
+                     perform addEntry
+                  when FUNCTION-UPDATE
+                     perform updateEntry
+                  when FUNCTION-DELETE
+                     perform deleteEntry
+                  when FUNCTION-EXIT
+                     continue
+                  when other
+                     move 'Invalid function - use A, U, D or X'
+                        to WS-Message
+              end-evaluate
+           end-perform.
+
+           perform closeMasterFile.
+           stop run.
+
+     ***************************************************************
+       openMasterFile.
+     ***************************************************************
+
+           open i-o ISIN-MASTER-FILE.
+           if WS-Master-File-Status = '35'
+              open output ISIN-MASTER-FILE
+              close ISIN-MASTER-FILE
+              open i-o ISIN-MASTER-FILE
+           end-if.
+
+     ***************************************************************
+       clearScreenFields.
+     ***************************************************************
+
+           move spaces to WS-Screen-Rec.
+           move spaces to WS-Message.
+
+     ***************************************************************
+       getScreenInput.
+     ***************************************************************
+
+           display ISIN-Maintenance-Screen.
+           accept ISIN-Maintenance-Screen.
+
+     ***************************************************************
+       addEntry.
+     ***************************************************************
+
+           move WS-Screen-Rec to ISIN-MASTER-REC.
+           write ISIN-MASTER-REC
+              invalid key
+                 move 'ISIN code already on file' to WS-Message
+              not invalid key
+                 move 'Entry added' to WS-Message
+           end-write.
+
+     ***************************************************************
+       updateEntry.
+     ***************************************************************
+
+           move FOKD in WS-Screen-Rec to FOKD in ISIN-MASTER-REC.
+           read ISIN-MASTER-FILE
+              invalid key
+                 move 'ISIN code not on file' to WS-Message
+           end-read.
+
+           if WS-Master-File-Status = '00'
+              move WS-Screen-Rec to ISIN-MASTER-REC
+              rewrite ISIN-MASTER-REC
+                 invalid key
+                    move 'Update failed' to WS-Message
+                 not invalid key
+                    move 'Entry updated' to WS-Message
+              end-rewrite
+           end-if.
+
+     ***************************************************************
+       deleteEntry.
+     ***************************************************************
+
+           move FOKD in WS-Screen-Rec to FOKD in ISIN-MASTER-REC.
+           delete ISIN-MASTER-FILE
+              invalid key
+                 move 'ISIN code not on file' to WS-Message
+              not invalid key
+                 move 'Entry deleted' to WS-Message
+           end-delete.
+
+     ***************************************************************
+       closeMasterFile.
+     ***************************************************************
+
+           close ISIN-MASTER-FILE.
+
+       end program KVISINMM.
