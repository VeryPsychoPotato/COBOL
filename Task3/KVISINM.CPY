@@ -0,0 +1,11 @@
+      *--------------------------------------------------+-------------*
+      * Desc: ISIN master reference record layout          ! Cr: 09082026*
+      *--------------------------------------------------+-------------*
+      * Type: Master file record                          ! Up: 09082026*
+      *-----------------+--------------------------------+-------------*
+      * Incl: KVISINMM, KVTEST3                            ! Ver: 01     *
+      *-----------------+--------------------------------+-------------*
+           05 FOKD pic x(12).
+           05 ISIN-Short-Name pic x(20).
+           05 ISIN-Exchange pic x(04).
+           05 ISIN-Currency pic x(03).
