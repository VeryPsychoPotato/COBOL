@@ -0,0 +1,395 @@
+      */*1----------------------------------------------------------1*/
+      */*1 Program/module-description:                              1*/
+      */*1 --------------------------                               1*/
+      */*1                                                          1*/
+      */*1 Program-id    : KVTEST3                                  1*/
+      */*1 Program-title : ISIN price min/max                       1*/
+      */*1                                                          1*/
+      */*1 Programmer    : BF 9798 Kernius Vildziunas               1*/
+      */*1 First version : 1                                        1*/
+      */*1                                                          1*/
+      */*1----------------------------------------------------------1*/
+
+
+      */*2----------------------------------------------------------2*/
+      */*2 Changelog:                                               2*/
+      */*2 ---------                                                2*/
+      */*2----------------------------------------------------------2*/
+
+
+      */*3----------------------------------------------------------3*/
+      */*3 Special-conditions:                                      3*/
+      */*3                                                          3*/
+      */*3 None                                                     3*/
+      */*3----------------------------------------------------------3*/
+
+       id division.
+       program-id.                     KVTEST3.
+       environment division.
+       configuration section.
+       special-names.                  decimal-point is comma.
+
+       input-output section.
+       file-control.
+           select AUDIT-LOG-FILE assign to "KVAUDITLOG"
+               organization is sequential
+               file status is WS-Audit-File-Status.
+           select ISIN-MASTER-FILE assign to "KVISINMST"
+               organization is indexed
+               access mode is dynamic
+               record key is FOKD in ISIN-MASTER-REC
+               file status is WS-Master-File-Status.
+
+       data division.
+       file section.
+
+       fd AUDIT-LOG-FILE.
+       01 AUDIT-LOG-REC.
+        COPY KVAUDIT.
+
+       fd ISIN-MASTER-FILE.
+       01 ISIN-MASTER-REC.
+        COPY KVISINM.
+
+       working-storage section.
+
+       01 WS-Audit-File-Status pic x(2).
+       01 WS-Audit-Opened pic x(1) value 'N'.
+       01 WS-Audit-Record.
+        COPY KVAUDIT.
+
+       01 WS-Master-File-Status pic x(2).
+       01 WS-Lookup-Name pic x(20).
+
+       01 WS-Sort-I pic 9(3).
+       01 WS-Sort-J pic 9(3).
+       01 WS-Price-Total pic s9(9)v9(8).
+       01 WS-Swap-Entry.
+           05 FOKD pic x(12).
+           05 KRS-HDL pic s9(7)v9(8).
+           05 ISIN-Short-Name pic x(20).
+           05 ISIN-Valid-Flag pic x(1).
+
+       01 WS-Valid-Table.
+           05 WS-Isin-Valid occurs 500 times pic x(1).
+       01 WS-Seeded pic x(1).
+           88 WS-SEEDED-OK value 'Y'.
+       01 WS-Valid-Count pic 9(3).
+
+       01 WS-Letter-Table-Values pic x(26)
+             value 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+       01 WS-Letter-Table redefines WS-Letter-Table-Values.
+           05 WS-Letter-Entry occurs 26 times pic x(1).
+
+       01 WS-Validate-Work.
+           05 WS-V-Char pic x(1).
+           05 WS-V-Pos pic 9(2).
+           05 WS-V-Shape-OK pic x(1).
+             88 WS-SHAPE-OK value 'Y'.
+           05 WS-V-Digit-String pic x(24).
+           05 WS-V-Digit-Len pic 9(2).
+           05 WS-V-Letter-Index pic 9(2).
+           05 WS-V-Letter-Value pic 9(2).
+           05 WS-V-Digit-Char pic 9(1).
+           05 WS-V-Prod pic 9(2).
+           05 WS-V-Sum pic 9(3).
+           05 WS-V-Weight-Toggle pic 9(1).
+           05 WS-V-Check-Digit pic 9(1).
+           05 WS-V-Given-Digit pic 9(1).
+
+      *----------------------------------------------------------*
+       linkage section.
+      *----------------------------------------------------------*
+
+       01 In-Data.
+           02 mi.
+        COPY KVTEST3B.
+
+       01 Out-Data.
+           02 fo.
+        COPY USSTO1CZ.
+        COPY KVTEST1C.
+           02 mo.
+        COPY KVTEST3C.
+
+      *----------------------------------------------------------*
+       procedure division using In-Data Out-Data.
+      *----------------------------------------------------------*
+       mainflow.
+
+           initialize Out-Data.
+
+           if isin-count is numeric and isin-count > 0
+                 and isin-count not > 500
+              perform validateIsinCodes
+              if WS-Valid-Count > 0
+                 perform findMaxMin
+                 perform computeStats
+                 perform rankPrices
+                 perform attachIsinNames
+              else
+                 set STD-ERROR in statusCode in fo to true
+              end-if
+           else
+              set INVALID-INPUT in reasonCode in fo to true
+              set STD-ERROR in statusCode in fo to true
+           end-if.
+
+           move 'KVTEST3' to AUDIT-PROGRAM-ID in WS-Audit-Record.
+           move zero to AUDIT-FUNCTION-CODE in WS-Audit-Record.
+           move spaces to AUDIT-INPUT-SUMMARY in WS-Audit-Record.
+           string 'ISIN-COUNT=' delimited by size
+                  isin-count delimited by size
+              into AUDIT-INPUT-SUMMARY in WS-Audit-Record.
+           move statusCode in fo
+              to AUDIT-STATUS-CODE in WS-Audit-Record.
+           move reasonCode in fo
+              to AUDIT-REASON-CODE in WS-Audit-Record.
+           move modReasonCode in fo
+              to AUDIT-MOD-REASON-CODE in WS-Audit-Record.
+           perform writeAuditLog.
+
+           goback.
+
+     ***************************************************************
+       validateIsinCodes.
+     ***************************************************************
+
+           move 0 to invalid-isin-count.
+
+           perform varying isin-prices-index from 1 by 1
+              until isin-prices-index > isin-count
+              perform validateOneIsin
+           end-perform.
+
+           compute WS-Valid-Count = isin-count - invalid-isin-count.
+
+           if invalid-isin-count > 0
+              set INVALID-ISIN-CODE in modReasonCode in fo to true
+           end-if.
+
+     ***************************************************************
+       validateOneIsin.
+     ***************************************************************
+
+           move 'Y' to WS-V-Shape-OK.
+
+           perform varying WS-V-Pos from 1 by 1 until WS-V-Pos > 2
+              move FOKD in isin-prices(isin-prices-index)(WS-V-Pos:1)
+                 to WS-V-Char
+              if WS-V-Char is not alphabetic or WS-V-Char = space
+                 move 'N' to WS-V-Shape-OK
+              end-if
+           end-perform.
+
+           perform varying WS-V-Pos from 3 by 1 until WS-V-Pos > 11
+              move FOKD in isin-prices(isin-prices-index)(WS-V-Pos:1)
+                 to WS-V-Char
+              if WS-V-Char = space
+                    or (WS-V-Char is not alphabetic
+                       and WS-V-Char is not numeric)
+                 move 'N' to WS-V-Shape-OK
+              end-if
+           end-perform.
+
+           move FOKD in isin-prices(isin-prices-index)(12:1)
+              to WS-V-Char.
+           if WS-V-Char is not numeric
+              move 'N' to WS-V-Shape-OK
+           end-if.
+
+           if WS-SHAPE-OK
+              move spaces to WS-V-Digit-String
+              move 0 to WS-V-Digit-Len
+              perform varying WS-V-Pos from 1 by 1 until WS-V-Pos > 11
+                 move FOKD in isin-prices(isin-prices-index)(WS-V-Pos:1)
+                    to WS-V-Char
+                 if WS-V-Char is alphabetic
+                    move function upper-case(WS-V-Char) to WS-V-Char
+                    perform varying WS-V-Letter-Index from 1 by 1
+                       until WS-V-Letter-Index > 26
+                          or WS-Letter-Entry(WS-V-Letter-Index)
+                             = WS-V-Char
+                       continue
+                    end-perform
+                    compute WS-V-Letter-Value =
+                       WS-V-Letter-Index + 9
+                    move WS-V-Letter-Value
+                       to WS-V-Digit-String(WS-V-Digit-Len + 1:2)
+                    add 2 to WS-V-Digit-Len
+                 else
+                    move WS-V-Char
+                       to WS-V-Digit-String(WS-V-Digit-Len + 1:1)
+                    add 1 to WS-V-Digit-Len
+                 end-if
+              end-perform
+
+              move 0 to WS-V-Sum
+              move 1 to WS-V-Weight-Toggle
+              perform varying WS-V-Pos from WS-V-Digit-Len by -1
+                 until WS-V-Pos < 1
+                 move WS-V-Digit-String(WS-V-Pos:1) to WS-V-Digit-Char
+                 if WS-V-Weight-Toggle = 1
+                    compute WS-V-Prod = WS-V-Digit-Char * 2
+                    if WS-V-Prod > 9
+                       subtract 9 from WS-V-Prod
+                    end-if
+                    move 0 to WS-V-Weight-Toggle
+                 else
+                    move WS-V-Digit-Char to WS-V-Prod
+                    move 1 to WS-V-Weight-Toggle
+                 end-if
+                 add WS-V-Prod to WS-V-Sum
+              end-perform
+
+              compute WS-V-Check-Digit =
+                 function mod(10 - function mod(WS-V-Sum, 10), 10)
+
+              move FOKD in isin-prices(isin-prices-index)(12:1)
+                 to WS-V-Given-Digit
+
+              if WS-V-Check-Digit not = WS-V-Given-Digit
+                 move 'N' to WS-V-Shape-OK
+              end-if
+           end-if.
+
+           if WS-SHAPE-OK
+              move 'Y' to WS-Isin-Valid(isin-prices-index)
+           else
+              move 'N' to WS-Isin-Valid(isin-prices-index)
+              add 1 to invalid-isin-count
+           end-if.
+
+     ***************************************************************
+       findMaxMin.
+     ***************************************************************
+
+           move 'N' to WS-Seeded.
+
+           perform varying isin-prices-index from 1 by 1
+              until isin-prices-index > isin-count
+
+              if WS-Isin-Valid(isin-prices-index) = 'Y'
+                 if WS-SEEDED-OK
+                    if KRS-HDL in isin-prices(isin-prices-index)
+                          > KRS-HDL in max-isin-prices
+                       move isin-prices(isin-prices-index)
+                          to max-isin-prices
+                    end-if
+                    if KRS-HDL in isin-prices(isin-prices-index)
+                          < KRS-HDL in min-isin-prices
+                       move isin-prices(isin-prices-index)
+                          to min-isin-prices
+                    end-if
+                 else
+                    move isin-prices(isin-prices-index)
+                       to max-isin-prices
+                    move isin-prices(isin-prices-index)
+                       to min-isin-prices
+                    move 'Y' to WS-Seeded
+                 end-if
+              end-if
+
+           end-perform.
+
+     ***************************************************************
+       computeStats.
+     ***************************************************************
+
+           move zero to WS-Price-Total.
+
+           perform varying isin-prices-index from 1 by 1
+              until isin-prices-index > isin-count
+              if WS-Isin-Valid(isin-prices-index) = 'Y'
+                 add KRS-HDL in isin-prices(isin-prices-index)
+                    to WS-Price-Total
+              end-if
+           end-perform.
+
+           compute average-isin-price rounded =
+              WS-Price-Total / WS-Valid-Count.
+
+           compute spread-isin-price =
+              KRS-HDL in max-isin-prices - KRS-HDL in min-isin-prices.
+
+     ***************************************************************
+       rankPrices.
+     ***************************************************************
+
+           perform varying ranked-index from 1 by 1
+              until ranked-index > isin-count
+              move isin-prices(ranked-index)
+                 to ranked-isin-prices(ranked-index)
+              move WS-Isin-Valid(ranked-index)
+                 to ISIN-Valid-Flag in ranked-isin-prices(ranked-index)
+           end-perform.
+
+      *    Invalid entries always sort behind valid ones, regardless
+      *    of their (unreliable) KRS-HDL value, so a malformed ISIN
+      *    can never skew the board by appearing to be the best price.
+           perform varying WS-Sort-I from 1 by 1
+              until WS-Sort-I > isin-count - 1
+              perform varying WS-Sort-J from 1 by 1
+                 until WS-Sort-J > isin-count - WS-Sort-I
+                 if (RANKED-ISIN-INVALID
+                          in ranked-isin-prices(WS-Sort-J)
+                       and RANKED-ISIN-VALID
+                          in ranked-isin-prices(WS-Sort-J + 1))
+                    or
+                    (ISIN-Valid-Flag in ranked-isin-prices(WS-Sort-J)
+                       = ISIN-Valid-Flag
+                          in ranked-isin-prices(WS-Sort-J + 1)
+                       and KRS-HDL in ranked-isin-prices(WS-Sort-J)
+                          < KRS-HDL
+                             in ranked-isin-prices(WS-Sort-J + 1))
+                    move ranked-isin-prices(WS-Sort-J) to WS-Swap-Entry
+                    move ranked-isin-prices(WS-Sort-J + 1)
+                       to ranked-isin-prices(WS-Sort-J)
+                    move WS-Swap-Entry
+                       to ranked-isin-prices(WS-Sort-J + 1)
+                 end-if
+              end-perform
+           end-perform.
+
+     ***************************************************************
+       attachIsinNames.
+     ***************************************************************
+
+           open input ISIN-MASTER-FILE.
+           if WS-Master-File-Status = '00'
+              move FOKD in max-isin-prices to FOKD in ISIN-MASTER-REC
+              perform lookupIsinName
+              move WS-Lookup-Name to ISIN-Short-Name in max-isin-prices
+
+              move FOKD in min-isin-prices to FOKD in ISIN-MASTER-REC
+              perform lookupIsinName
+              move WS-Lookup-Name to ISIN-Short-Name in min-isin-prices
+
+              perform varying ranked-index from 1 by 1
+                 until ranked-index > isin-count
+                 move FOKD in ranked-isin-prices(ranked-index)
+                    to FOKD in ISIN-MASTER-REC
+                 perform lookupIsinName
+                 move WS-Lookup-Name
+                    to ISIN-Short-Name
+                       in ranked-isin-prices(ranked-index)
+              end-perform
+
+              close ISIN-MASTER-FILE
+           end-if.
+
+     ***************************************************************
+       lookupIsinName.
+     ***************************************************************
+
+           move spaces to WS-Lookup-Name.
+           read ISIN-MASTER-FILE
+              invalid key continue
+           end-read.
+           if WS-Master-File-Status = '00'
+              move ISIN-Short-Name in ISIN-MASTER-REC to WS-Lookup-Name
+           end-if.
+
+        COPY KVAUDITP.
+
+       end program KVTEST3.
