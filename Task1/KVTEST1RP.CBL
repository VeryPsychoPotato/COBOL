@@ -0,0 +1,201 @@
+      */*1----------------------------------------------------------1*/
+      */*1 Program/module-description:                              1*/
+      */*1 --------------------------                               1*/
+      */*1                                                          1*/
+      */*1 Program-id    : KVTEST1RP                                1*/
+      */*1 Program-title : KVTEST1 calculation ledger report        1*/
+      */*1                                                          1*/
+      */*1 Programmer    : BF 9798 Kernius Vildziunas               1*/
+      */*1 First version : 1                                        1*/
+      */*1                                                          1*/
+      */*1----------------------------------------------------------1*/
+
+
+      */*2----------------------------------------------------------2*/
+      */*2 Changelog:                                               2*/
+      */*2 ---------                                                2*/
+      */*2----------------------------------------------------------2*/
+
+
+      */*3----------------------------------------------------------3*/
+      */*3 Special-conditions:                                      3*/
+      */*3                                                          3*/
+      */*3 Reads the request/result file pair produced by KVTEST1BT 3*/
+      */*3 (one KVTEST1A request matched to one USSTO1CZ/KVTEST1C/  3*/
+      */*3 KVTEST1B result, same relative record number) and prints 3*/
+      */*3 a ledger line per invocation.                            3*/
+      */*3----------------------------------------------------------3*/
+
+       id division.
+       program-id.                     KVTEST1RP.
+       environment division.
+       configuration section.
+       special-names.                  decimal-point is comma.
+
+       input-output section.
+       file-control.
+           select KVTEST1RP-REQ-FILE assign to "KV1BTIN"
+               organization is sequential.
+           select KVTEST1RP-RES-FILE assign to "KV1BTOUT"
+               organization is sequential.
+           select KVTEST1RP-PRT-FILE assign to "KV1LEDGER"
+               organization is sequential.
+
+       data division.
+       file section.
+
+       fd KVTEST1RP-REQ-FILE.
+       01 KVTEST1RP-REQ-REC.
+        COPY KVTEST1A.
+
+       fd KVTEST1RP-RES-FILE.
+       01 KVTEST1RP-RES-REC.
+        COPY USSTO1CZ.
+        COPY KVTEST1C.
+        COPY KVTEST1B.
+
+       fd KVTEST1RP-PRT-FILE.
+       01 KVTEST1RP-PRT-LINE pic x(132).
+
+       working-storage section.
+
+       01 WS-Switches.
+           05 WS-EOF-SWITCH pic x(01) value 'N'.
+             88 WS-EOF value 'Y'.
+
+       01 WS-Counters.
+           05 WS-LINE-COUNT pic 9(7) value zero.
+
+       01 WS-Req-Data.
+        COPY KVTEST1A.
+
+       01 WS-Res-Data.
+        COPY USSTO1CZ.
+        COPY KVTEST1C.
+        COPY KVTEST1B.
+
+       01 WS-Function-Text pic x(12).
+
+       01 WS-Detail-Line.
+           05 filler pic x(03) value spaces.
+           05 D-Line-Number pic zzzzzz9.
+           05 filler pic x(03) value spaces.
+           05 D-Function-Code pic 9(1).
+           05 filler pic x(02) value spaces.
+           05 D-Function-Text pic x(12).
+           05 filler pic x(02) value spaces.
+           05 D-Number1 pic -(9)9.
+           05 filler pic x(02) value spaces.
+           05 D-Number2 pic -(9)9.
+           05 filler pic x(02) value spaces.
+           05 D-Result pic -(17)9.
+           05 filler pic x(02) value spaces.
+           05 D-Status pic 9(2).
+           05 filler pic x(02) value spaces.
+           05 D-Reason pic 9(2).
+           05 filler pic x(02) value spaces.
+           05 D-Mod-Reason pic 9(2).
+
+       01 WS-Heading-1 pic x(132) value
+          'KVTEST1 CALCULATION LEDGER'.
+       01 WS-Heading-2.
+           05 filler pic x(06) value spaces.
+           05 filler pic x(09) value 'FUNCTION'.
+           05 filler pic x(05) value spaces.
+           05 filler pic x(12) value 'DESCRIPTION'.
+           05 filler pic x(09) value spaces.
+           05 filler pic x(09) value 'NUMBER1'.
+           05 filler pic x(05) value spaces.
+           05 filler pic x(09) value 'NUMBER2'.
+           05 filler pic x(05) value spaces.
+           05 filler pic x(14) value 'RESULT'.
+           05 filler pic x(05) value spaces.
+           05 filler pic x(08) value 'STATUS'.
+           05 filler pic x(03) value spaces.
+           05 filler pic x(08) value 'REASON'.
+           05 filler pic x(03) value spaces.
+           05 filler pic x(08) value 'MODRSN'.
+
+      *----------------------------------------------------------*
+       procedure division.
+      *----------------------------------------------------------*
+       mainflow.
+
+           perform openFiles.
+           perform printHeadings.
+
+           perform readPair.
+           perform until WS-EOF
+              perform printDetailLine
+              perform readPair
+           end-perform.
+
+           perform closeFiles.
+           stop run.
+
+     ***************************************************************
+       openFiles.
+     ***************************************************************
+
+           open input KVTEST1RP-REQ-FILE.
+           open input KVTEST1RP-RES-FILE.
+           open output KVTEST1RP-PRT-FILE.
+
+     ***************************************************************
+       readPair.
+     ***************************************************************
+
+           read KVTEST1RP-REQ-FILE into WS-Req-Data
+              at end set WS-EOF to true
+           end-read.
+
+           if not WS-EOF
+              read KVTEST1RP-RES-FILE into WS-Res-Data
+                 at end set WS-EOF to true
+              end-read
+           end-if.
+
+     ***************************************************************
+       printHeadings.
+     ***************************************************************
+
+           write KVTEST1RP-PRT-LINE from WS-Heading-1.
+           write KVTEST1RP-PRT-LINE from WS-Heading-2.
+
+     ***************************************************************
+       printDetailLine.
+     ***************************************************************
+
+           add 1 to WS-LINE-COUNT.
+
+           evaluate functionCode in WS-Req-Data
+               when 1 move 'ADD'        to WS-Function-Text
+               when 2 move 'SUBTRACT'   to WS-Function-Text
+               when 3 move 'MULTIPLY'   to WS-Function-Text
+               when 4 move 'FACTORIAL1' to WS-Function-Text
+               when 5 move 'FACTORIAL2' to WS-Function-Text
+               when 6 move 'DIVIDE'     to WS-Function-Text
+               when other move 'UNKNOWN' to WS-Function-Text
+           end-evaluate.
+
+           move WS-LINE-COUNT              to D-Line-Number.
+           move functionCode in WS-Req-Data to D-Function-Code.
+           move WS-Function-Text           to D-Function-Text.
+           move number1 in WS-Req-Data     to D-Number1.
+           move number2 in WS-Req-Data     to D-Number2.
+           move Output-String in WS-Res-Data to D-Result.
+           move statusCode in WS-Res-Data    to D-Status.
+           move reasonCode in WS-Res-Data    to D-Reason.
+           move modReasonCode in WS-Res-Data to D-Mod-Reason.
+
+           write KVTEST1RP-PRT-LINE from WS-Detail-Line.
+
+     ***************************************************************
+       closeFiles.
+     ***************************************************************
+
+           close KVTEST1RP-REQ-FILE.
+           close KVTEST1RP-RES-FILE.
+           close KVTEST1RP-PRT-FILE.
+
+       end program KVTEST1RP.
