@@ -0,0 +1,13 @@
+      *--------------------------------------------------+-------------*
+      * Desc: Standard status/reason code                 ! Cr: 01012020*
+      *--------------------------------------------------+-------------*
+      * Type: Shared output (fo)                          ! Up: 01012020*
+      *-----------------+--------------------------------+-------------*
+      * Incl: KVTEST1, KVTEST2, KVTEST3                   ! Ver: 01     *
+      *-----------------+--------------------------------+-------------*
+           05 statusCode pic 9(2).
+             88 STD-OK value 00.
+             88 STD-ERROR value 99.
+           05 reasonCode pic 9(2).
+             88 NORMAL value 00.
+             88 INVALID-INPUT value 01.
