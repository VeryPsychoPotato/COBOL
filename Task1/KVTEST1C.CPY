@@ -0,0 +1,12 @@
+      *--------------------------------------------------+-------------*
+      * Desc: Module-specific reason code                 ! Cr: 01012020*
+      *--------------------------------------------------+-------------*
+      * Type: Shared output (fo)                          ! Up: 01012020*
+      *-----------------+--------------------------------+-------------*
+      * Incl: KVTEST1, KVTEST2, KVTEST3                   ! Ver: 01     *
+      *-----------------+--------------------------------+-------------*
+           05 modReasonCode pic 9(2).
+             88 OUTPUT-OVERFLOW value 01.
+             88 DIVIDE-BY-ZERO value 02.
+             88 FACTORIAL-OVERFLOW value 03.
+             88 INVALID-ISIN-CODE value 04.
