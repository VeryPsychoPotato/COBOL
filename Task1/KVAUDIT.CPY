@@ -0,0 +1,16 @@
+      *--------------------------------------------------+-------------*
+      * Desc: Shared audit-log record layout               ! Cr: 09082026*
+      *--------------------------------------------------+-------------*
+      * Type: Audit log                                   ! Up: 09082026*
+      *-----------------+--------------------------------+-------------*
+      * Incl: KVTEST1, KVTEST2, KVTEST3                   ! Ver: 01     *
+      *-----------------+--------------------------------+-------------*
+           05 AUDIT-TIMESTAMP.
+             10 AUDIT-DATE pic 9(8).
+             10 AUDIT-TIME pic 9(8).
+           05 AUDIT-PROGRAM-ID pic x(8).
+           05 AUDIT-FUNCTION-CODE pic 9(2).
+           05 AUDIT-INPUT-SUMMARY pic x(40).
+           05 AUDIT-STATUS-CODE pic 9(2).
+           05 AUDIT-REASON-CODE pic 9(2).
+           05 AUDIT-MOD-REASON-CODE pic 9(2).
