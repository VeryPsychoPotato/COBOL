@@ -0,0 +1,25 @@
+      *--------------------------------------------------+-------------*
+      * Desc: Shared audit-log write paragraph             ! Cr: 09082026*
+      *--------------------------------------------------+-------------*
+      * Type: Audit log                                   ! Up: 09082026*
+      *-----------------+--------------------------------+-------------*
+      * Incl: KVTEST1, KVTEST2, KVTEST3                   ! Ver: 01     *
+      *-----------------+--------------------------------+-------------*
+     ***************************************************************
+       writeAuditLog.
+     ***************************************************************
+
+           if WS-Audit-Opened = 'N'
+              open extend AUDIT-LOG-FILE
+              if WS-Audit-File-Status not = '00'
+                 open output AUDIT-LOG-FILE
+              end-if
+              move 'Y' to WS-Audit-Opened
+           end-if.
+
+           move function current-date(1:8)
+              to AUDIT-DATE in WS-Audit-Record.
+           move function current-date(9:8)
+              to AUDIT-TIME in WS-Audit-Record.
+
+           write AUDIT-LOG-REC from WS-Audit-Record.
