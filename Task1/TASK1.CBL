@@ -30,12 +30,31 @@
        configuration section.
        special-names.                  decimal-point is comma.
 
+       input-output section.
+       file-control.
+           select AUDIT-LOG-FILE assign to "KVAUDITLOG"
+               organization is sequential
+               file status is WS-Audit-File-Status.
+
        data division.
+       file section.
+
+       fd AUDIT-LOG-FILE.
+       01 AUDIT-LOG-REC.
+        COPY KVAUDIT.
+
        working-storage section.
 
        01 n pic 99.
        01 i pic 99.
-       01 fact pic 9(4).
+       01 fact pic 9(18) comp-3.
+
+       01 WS-Audit-File-Status pic x(2).
+       01 WS-Audit-Opened pic x(1) value 'N'.
+       01 WS-Audit-Num1 pic -(9)9.
+       01 WS-Audit-Num2 pic -(9)9.
+       01 WS-Audit-Record.
+        COPY KVAUDIT.
 
       *----------------------------------------------------------*
        linkage section.
@@ -76,6 +95,8 @@
                    when functionCode = 5
                        move number2 to n
                        perform factorial
+                   when functionCode = 6
+                       perform divideNumbers
                    when other
                        set INVALID-INPUT in ReasonCode in fo to true
                        set STD-ERROR in statusCode in fo to true
@@ -88,6 +109,24 @@
                 set STD-ERROR in statusCode in fo to true
            end-if.
 
+           move 'KVTEST1' to AUDIT-PROGRAM-ID in WS-Audit-Record.
+           move functionCode to AUDIT-FUNCTION-CODE in WS-Audit-Record.
+           move number1 to WS-Audit-Num1.
+           move number2 to WS-Audit-Num2.
+           move spaces to AUDIT-INPUT-SUMMARY in WS-Audit-Record.
+           string 'N1=' delimited by size
+                  WS-Audit-Num1 delimited by size
+                  ' N2=' delimited by size
+                  WS-Audit-Num2 delimited by size
+              into AUDIT-INPUT-SUMMARY in WS-Audit-Record.
+           move statusCode in fo
+              to AUDIT-STATUS-CODE in WS-Audit-Record.
+           move reasonCode in fo
+              to AUDIT-REASON-CODE in WS-Audit-Record.
+           move modReasonCode in fo
+              to AUDIT-MOD-REASON-CODE in WS-Audit-Record.
+           perform writeAuditLog.
+
            goback.
      ***************************************************************
        composition.
@@ -115,6 +154,20 @@
            COMPUTE Output-String = number1 * number2
                 on size error perform setError.
 
+     ***************************************************************
+       divideNumbers.
+     ***************************************************************
+
+           if number2 = 0
+              perform setDivideByZero
+           else
+              divide number1 by number2
+                 giving Output-String
+                 remainder Output-Remainder
+                 on size error perform setError
+              end-divide
+           end-if.
+
      **************************************************************
        factorial.
      ***************************************************************
@@ -124,8 +177,7 @@
            perform until i = n
              add 1 to i
              multiply i by fact
-               on size error perform setError
-      *        stop run
+               on size error perform setFactorialOverflow
              end-multiply
            end-perform.
            move fact to Output-String.
@@ -136,6 +188,18 @@
            set STD-ERROR in statusCode in fo to true
            set OUTPUT-OVERFLOW in modReasonCode in fo to true.
 
+      ***************************************************************
+       setDivideByZero.
+      ***************************************************************
+           set STD-ERROR in statusCode in fo to true
+           set DIVIDE-BY-ZERO in modReasonCode in fo to true.
+
+      ***************************************************************
+       setFactorialOverflow.
+      ***************************************************************
+           set STD-ERROR in statusCode in fo to true
+           set FACTORIAL-OVERFLOW in modReasonCode in fo to true.
 
+        COPY KVAUDITP.
 
        end program KVTEST1.
