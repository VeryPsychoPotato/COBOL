@@ -0,0 +1,9 @@
+      *--------------------------------------------------+-------------*
+      * Desc: KVTEST1 module output                       ! Cr: 01012020*
+      *--------------------------------------------------+-------------*
+      * Type: Module output (mo)                          ! Up: 01012020*
+      *-----------------+--------------------------------+-------------*
+      * Incl: KVTEST1    !                                ! Ver: 01     *
+      *-----------------+--------------------------------+-------------*
+           05 Output-String pic s9(18) comp-3.
+           05 Output-Remainder pic s9(18) comp-3.
