@@ -0,0 +1,10 @@
+      *--------------------------------------------------+-------------*
+      * Desc: KVTEST1 module input                        ! Cr: 01012020*
+      *--------------------------------------------------+-------------*
+      * Type: Module input (mi)                           ! Up: 01012020*
+      *-----------------+--------------------------------+-------------*
+      * Incl: KVTEST1    !                                ! Ver: 01     *
+      *-----------------+--------------------------------+-------------*
+           05 functionCode pic 9(1).
+           05 number1 pic s9(9) comp-3.
+           05 number2 pic s9(9) comp-3.
