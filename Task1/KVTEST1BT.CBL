@@ -0,0 +1,207 @@
+      */*1----------------------------------------------------------1*/
+      */*1 Program/module-description:                              1*/
+      */*1 --------------------------                               1*/
+      */*1                                                          1*/
+      */*1 Program-id    : KVTEST1BT                                1*/
+      */*1 Program-title : Batch driver for KVTEST1                 1*/
+      */*1                                                          1*/
+      */*1 Programmer    : BF 9798 Kernius Vildziunas               1*/
+      */*1 First version : 1                                        1*/
+      */*1                                                          1*/
+      */*1----------------------------------------------------------1*/
+
+
+      */*2----------------------------------------------------------2*/
+      */*2 Changelog:                                               2*/
+      */*2 ---------                                                2*/
+      */*2----------------------------------------------------------2*/
+
+
+      */*3----------------------------------------------------------3*/
+      */*3 Special-conditions:                                      3*/
+      */*3                                                          3*/
+      */*3 Reads a sequential file of KVTEST1A-shaped request        3*/
+      */*3 records and writes one USSTO1CZ/KVTEST1C/KVTEST1B-shaped  3*/
+      */*3 result record per input, calling KVTEST1 for each one.   3*/
+      */*3                                                          3*/
+      */*3 Checkpoint/restart: after every output record this       3*/
+      */*3 driver rewrites KV1CKPT with the count of input records  3*/
+      */*3 completed so far. On startup it reads KV1CKPT back and   3*/
+      */*3 skips that many input records before resuming, so a job  3*/
+      */*3 restarted after an abend does not reprocess records      3*/
+      */*3 already completed in the prior run.                     3*/
+      */*3----------------------------------------------------------3*/
+
+       id division.
+       program-id.                     KVTEST1BT.
+       environment division.
+       configuration section.
+       special-names.                  decimal-point is comma.
+
+       input-output section.
+       file-control.
+           select KVTEST1BT-IN-FILE assign to "KV1BTIN"
+               organization is sequential.
+           select KVTEST1BT-OUT-FILE assign to "KV1BTOUT"
+               organization is sequential.
+           select KVTEST1BT-CKP-FILE assign to "KV1CKPT"
+               organization is sequential
+               file status is WS-Ckpt-File-Status.
+
+       data division.
+       file section.
+
+       fd KVTEST1BT-IN-FILE.
+       01 KVTEST1BT-IN-REC.
+        COPY KVTEST1A.
+
+       fd KVTEST1BT-OUT-FILE.
+       01 KVTEST1BT-OUT-REC.
+        COPY USSTO1CZ.
+        COPY KVTEST1C.
+        COPY KVTEST1B.
+
+       fd KVTEST1BT-CKP-FILE.
+       01 KVTEST1BT-CKP-REC pic 9(7).
+
+       working-storage section.
+
+       01 WS-Switches.
+           05 WS-EOF-SWITCH pic x(01) value 'N'.
+             88 WS-EOF value 'Y'.
+
+       01 WS-Counters.
+           05 WS-READ-COUNT pic 9(7) value zero.
+           05 WS-WRITE-COUNT pic 9(7) value zero.
+
+       01 WS-Checkpoint.
+           05 WS-Ckpt-File-Status pic x(02).
+           05 WS-Checkpoint-Count pic 9(7) value zero.
+           05 WS-Skip-Count pic 9(7) value zero.
+
+       01 WS-In-Data.
+        COPY KVTEST1A.
+
+       01 WS-Out-Data.
+        COPY USSTO1CZ.
+        COPY KVTEST1C.
+        COPY KVTEST1B.
+
+      *----------------------------------------------------------*
+       procedure division.
+      *----------------------------------------------------------*
+       mainflow.
+
+           perform readCheckpoint.
+           perform openFiles.
+           perform skipToCheckpoint.
+
+           perform readInputRecord.
+           perform until WS-EOF
+              perform processRequest
+              perform writeOutputRecord
+              perform writeCheckpoint
+              perform readInputRecord
+           end-perform.
+
+           perform closeFiles.
+
+           display 'KVTEST1BT READ  ' WS-READ-COUNT.
+           display 'KVTEST1BT WRITE ' WS-WRITE-COUNT.
+
+           stop run.
+
+     ***************************************************************
+       readCheckpoint.
+     ***************************************************************
+
+           move zero to WS-Checkpoint-Count.
+
+           open input KVTEST1BT-CKP-FILE.
+           if WS-Ckpt-File-Status = '00'
+              perform until WS-EOF
+                 read KVTEST1BT-CKP-FILE into WS-Checkpoint-Count
+                    at end set WS-EOF to true
+                 end-read
+              end-perform
+              move 'N' to WS-EOF-SWITCH
+           end-if.
+           close KVTEST1BT-CKP-FILE.
+
+     ***************************************************************
+       openFiles.
+     ***************************************************************
+
+           open input KVTEST1BT-IN-FILE.
+           if WS-Checkpoint-Count = zero
+              open output KVTEST1BT-OUT-FILE
+           else
+              open extend KVTEST1BT-OUT-FILE
+           end-if.
+
+     ***************************************************************
+       skipToCheckpoint.
+     ***************************************************************
+
+           move WS-Checkpoint-Count to WS-Skip-Count.
+           perform until WS-Skip-Count = zero or WS-EOF
+              read KVTEST1BT-IN-FILE into WS-In-Data
+                 at end set WS-EOF to true
+              end-read
+              if not WS-EOF
+                 add 1 to WS-READ-COUNT
+                 subtract 1 from WS-Skip-Count
+              end-if
+           end-perform.
+
+           if WS-EOF and WS-Skip-Count not = zero
+              display 'KVTEST1BT CKPT MISMATCH' WS-Checkpoint-Count
+              perform closeFiles
+              stop run
+           end-if.
+
+           move 'N' to WS-EOF-SWITCH.
+
+     ***************************************************************
+       readInputRecord.
+     ***************************************************************
+
+           read KVTEST1BT-IN-FILE into WS-In-Data
+              at end set WS-EOF to true
+           end-read.
+
+           if not WS-EOF
+              add 1 to WS-READ-COUNT
+           end-if.
+
+     ***************************************************************
+       processRequest.
+     ***************************************************************
+
+           initialize WS-Out-Data.
+
+           call "KVTEST1" using WS-In-Data WS-Out-Data.
+
+     ***************************************************************
+       writeOutputRecord.
+     ***************************************************************
+
+           write KVTEST1BT-OUT-REC from WS-Out-Data.
+           add 1 to WS-WRITE-COUNT.
+
+     ***************************************************************
+       writeCheckpoint.
+     ***************************************************************
+
+           open output KVTEST1BT-CKP-FILE.
+           write KVTEST1BT-CKP-REC from WS-READ-COUNT.
+           close KVTEST1BT-CKP-FILE.
+
+     ***************************************************************
+       closeFiles.
+     ***************************************************************
+
+           close KVTEST1BT-IN-FILE.
+           close KVTEST1BT-OUT-FILE.
+
+       end program KVTEST1BT.
