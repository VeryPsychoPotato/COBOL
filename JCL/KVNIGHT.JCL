@@ -0,0 +1,103 @@
+//KVNIGHT  JOB  (ACCTNO),'KVTEST NIGHTLY RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* KVNIGHT    - NIGHTLY BATCH CHAIN FOR THE KVTEST SUBPROGRAMS    *
+//*                                                                *
+//* KVSTEP1 runs KVTEST1BT against the day's arithmetic request    *
+//*         file and produces the matching result file.            *
+//* KVSTEP2 runs KVTEST2BT (the date engine) against the day's      *
+//*         date-function request file and produces the matching   *
+//*         result file. KVSTEP2 only runs if KVSTEP1 completed.    *
+//*                                                                  *
+//* KVTEST3 (the ISIN price/ranking module) is not in this chain -  *
+//* its request record carries a variable-length table of up to     *
+//* 500 ISIN/price pairs, which does not suit the fixed one-line-   *
+//* per-record files KVTEST1BT/KVTEST2BT use, so it is still        *
+//* invoked directly by its calling application rather than batched *
+//* overnight here.                                                 *
+//*                                                                  *
+//* RESTART: KVTEST1BT and KVTEST2BT each checkpoint their own       *
+//* progress after every record completed (see KV1CKPT/KV2CKPT      *
+//* below) - the step re-reads its checkpoint dataset on startup    *
+//* and resumes from the next unprocessed record instead of from    *
+//* record one. If KVSTEP2 abends partway through a large file,     *
+//* resubmit this job with the RESTART parameter set to the step    *
+//* that failed, e.g.:                                              *
+//*                                                                  *
+//*     //KVNIGHT  JOB  (ACCTNO),'KVTEST NIGHTLY RUN',               *
+//*     //             CLASS=A,MSGCLASS=X,RESTART=KVSTEP2            *
+//*                                                                  *
+//* and KVSTEP2 will pick up where it left off. KVSTEP1's output     *
+//* and checkpoint datasets are opened DISP=MOD so a restarted       *
+//* step extends them rather than overwriting work already done.    *
+//*                                                                  *
+//* KVCLRCKP/KVALCCKP reset KV1CKPT/KV2CKPT to empty at the top of   *
+//* every NORMAL (non-restart) run, so a fresh night never inherits  *
+//* yesterday's completed-record count. A RESTART=KVSTEP1/KVSTEP2    *
+//* submission skips every step ahead of the named one - including   *
+//* these two - so the checkpoint datasets are left untouched and    *
+//* the driver resumes mid-file exactly as intended.                 *
+//*--------------------------------------------------------------*
+//*
+//KVCLRCKP EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE KV.PROD.KVTEST1.CKPT
+  SET MAXCC = 0
+  DELETE KV.PROD.KVTEST2.CKPT
+  SET MAXCC = 0
+/*
+//*
+//KVALCCKP EXEC PGM=IEFBR14
+//KV1CKPT  DD   DSN=KV.PROD.KVTEST1.CKPT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=7)
+//KV2CKPT  DD   DSN=KV.PROD.KVTEST2.CKPT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=7)
+//*
+//KVSTEP1  EXEC PGM=KVTEST1BT
+//STEPLIB  DD   DSN=KV.PROD.LOADLIB,DISP=SHR
+//KV1BTIN  DD   DSN=KV.PROD.KVTEST1.REQUEST,DISP=SHR
+//KV1BTOUT DD   DSN=KV.PROD.KVTEST1.RESULT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=26)
+//KV1CKPT  DD   DSN=KV.PROD.KVTEST1.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=7)
+//KVAUDITLOG DD DSN=KV.PROD.KVTEST.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=72)
+//SYSOUT   DD   SYSOUT=*
+//*
+//KVSTEP2  EXEC PGM=KVTEST2BT,COND=(0,NE,KVSTEP1)
+//STEPLIB  DD   DSN=KV.PROD.LOADLIB,DISP=SHR
+//KV2BTIN  DD   DSN=KV.PROD.KVTEST2.REQUEST,DISP=SHR
+//KV2BTOUT DD   DSN=KV.PROD.KVTEST2.RESULT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=58)
+//KV2CKPT  DD   DSN=KV.PROD.KVTEST2.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=7)
+//KVAUDITLOG DD DSN=KV.PROD.KVTEST.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=72)
+//SYSOUT   DD   SYSOUT=*
+//*
+//KVSTEP3  EXEC PGM=KVTEST1RP,COND=(0,NE,KVSTEP1)
+//STEPLIB  DD   DSN=KV.PROD.LOADLIB,DISP=SHR
+//KV1BTIN  DD   DSN=KV.PROD.KVTEST1.REQUEST,DISP=SHR
+//KV1BTOUT DD   DSN=KV.PROD.KVTEST1.RESULT,DISP=SHR
+//KV1LEDGER DD  DSN=KV.PROD.KVTEST1.LEDGER,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(2,2),RLSE),
+//             DCB=(RECFM=FB,LRECL=132)
+//SYSOUT   DD   SYSOUT=*
