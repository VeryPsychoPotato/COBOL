@@ -0,0 +1,16 @@
+      *--------------------------------------------------+-------------*
+      * Desc: KVTEST2 module input                        ! Cr: 01082022*
+      *--------------------------------------------------+-------------*
+      * Type: Module input (mi)                           ! Up: 01082022*
+      *-----------------+--------------------------------+-------------*
+      * Incl: KVTEST2                                     ! Ver: 01     *
+      *-----------------+--------------------------------+-------------*
+           05 functionCode pic 9(1).
+           05 Range-From-Date pic x(8).
+           05 Range-To-Date pic x(8).
+           05 Settle-Start-Date pic 9(8).
+           05 Settle-Business-Days pic 9(4).
+           05 Date-Format-Selector pic 9(1).
+             88 FORMAT-YYYYMMDD value 1.
+             88 FORMAT-DD-MM-YYYY value 2.
+             88 FORMAT-MM-DD-YYYY value 3.
