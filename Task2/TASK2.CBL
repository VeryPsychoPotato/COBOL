@@ -40,9 +40,26 @@
        configuration section.
        special-names.                  decimal-point is comma.
 
+       input-output section.
+       file-control.
+           select AUDIT-LOG-FILE assign to "KVAUDITLOG"
+               organization is sequential
+               file status is WS-Audit-File-Status.
+
        data division.
+       file section.
+
+       fd AUDIT-LOG-FILE.
+       01 AUDIT-LOG-REC.
+        COPY KVAUDIT.
+
        working-storage section.
 
+       01 WS-Audit-File-Status pic x(2).
+       01 WS-Audit-Opened pic x(1) value 'N'.
+       01 WS-Audit-Record.
+        COPY KVAUDIT.
+
        01  Call-Variable.
            05 DATE-CHECK               pic  x(08) value 'USDDC04 '.
 
@@ -65,10 +82,15 @@
              10 S-Day PIC 9(2).
 
        01 Previous-Month PIC 9(2).
+       01 Previous-Year PIC 9(4).
        01 Days-Count PIC 9(3).
        01 Current-date PIC 9(8).
        01 Date-String PIC x(8).
 
+       01 WS-Settle-Integer PIC s9(9).
+       01 WS-Settle-Counter PIC 9(4).
+       01 WS-Settle-DOW PIC 9(1).
+
        COPY USDDC04Z.
       *----------------------------------------------------------*
        linkage section.
@@ -105,7 +127,24 @@
                       perform CurrentDateFormat
                    when functionCode = 4
                       perform DaysCountFromStart
+                   when functionCode = 5
+                      perform DaysCountRange
+                   when functionCode = 6
+                      perform BusinessDaySettlement
               end-evaluate.
+
+              move 'KVTEST2' to AUDIT-PROGRAM-ID in WS-Audit-Record.
+              move functionCode
+                 to AUDIT-FUNCTION-CODE in WS-Audit-Record.
+              perform BuildAuditSummary.
+              move statusCode in fo
+                 to AUDIT-STATUS-CODE in WS-Audit-Record.
+              move reasonCode in fo
+                 to AUDIT-REASON-CODE in WS-Audit-Record.
+              move modReasonCode in fo
+                 to AUDIT-MOD-REASON-CODE in WS-Audit-Record.
+              perform writeAuditLog.
+
               goback.
 
 
@@ -116,7 +155,7 @@
       ***************************************************************
        InputValidation.
       ***************************************************************
-           if functionCode >= 1 AND <= 4 AND functionCode IS NUMERIC
+           if functionCode >= 1 AND <= 6 AND functionCode IS NUMERIC
                 continue
            else
                 set INVALID-INPUT in ReasonCode in fo to true
@@ -124,6 +163,33 @@
            end-if.
 
 
+      ***************************************************************
+       BuildAuditSummary.
+      ***************************************************************
+           move spaces to AUDIT-INPUT-SUMMARY in WS-Audit-Record.
+           evaluate true
+               when functionCode = 3
+                  string 'FMT=' delimited by size
+                         Date-Format-Selector delimited by size
+                     into AUDIT-INPUT-SUMMARY in WS-Audit-Record
+               when functionCode = 5
+                  string 'FROM=' delimited by size
+                         Range-From-Date delimited by size
+                         ' TO=' delimited by size
+                         Range-To-Date delimited by size
+                     into AUDIT-INPUT-SUMMARY in WS-Audit-Record
+               when functionCode = 6
+                  string 'START=' delimited by size
+                         Settle-Start-Date delimited by size
+                         ' DAYS=' delimited by size
+                         Settle-Business-Days delimited by size
+                     into AUDIT-INPUT-SUMMARY in WS-Audit-Record
+               when other
+                  string 'FUNC=' delimited by size
+                         functionCode delimited by size
+                     into AUDIT-INPUT-SUMMARY in WS-Audit-Record
+           end-evaluate.
+
 
       ***************************************************************
        CurrentDateDay.
@@ -139,10 +205,14 @@
       ***************************************************************
            move function current-date to ws-fields.
            if ws-current-month = 01
-              move 12 to Output-Text
+              move 12 to Previous-Month
+              compute Previous-Year = ws-current-year - 1
            else
-              compute Previous-month = ws-current-month - 01.
+              compute Previous-month = ws-current-month - 01
+              move ws-current-year to Previous-Year
+           end-if.
            move Previous-Month to Output-Dates.
+           move Previous-Year to Output-Previous-Year.
            move 'Previous month was ' to Output-Text.
 
 
@@ -151,7 +221,30 @@
       ***************************************************************
            move function current-date to ws-fields.
            move ws-current-date to Output-Dates.
-           move 'Current date in YYYYMMDD ' to Output-Text.
+
+           evaluate true
+               when FORMAT-DD-MM-YYYY
+                  string
+                      ws-current-day    delimited by size
+                      '.'               delimited by size
+                      ws-current-month  delimited by size
+                      '.'               delimited by size
+                      ws-current-year   delimited by size
+                  into Output-Formatted-Date
+                  move 'Current date in DD.MM.YYYY' to Output-Text
+               when FORMAT-MM-DD-YYYY
+                  string
+                      ws-current-month  delimited by size
+                      '-'               delimited by size
+                      ws-current-day    delimited by size
+                      '-'               delimited by size
+                      ws-current-year   delimited by size
+                  into Output-Formatted-Date
+                  move 'Current date in MM-DD-YYYY' to Output-Text
+               when other
+                  move ws-current-date to Output-Formatted-Date
+                  move 'Current date in YYYYMMDD' to Output-Text
+           end-evaluate.
 
 
 
@@ -184,6 +277,43 @@
            move 'Days since January 1' to Output-Text.
 
 
+      ***************************************************************
+       DaysCountRange.
+      ***************************************************************
+
+           initialize USDDC04-PARM
+
+           move Range-From-Date to FROM-DATE in USDDC04-PARM
+           move Range-To-Date to TO-DATE in USDDC04-PARM
+
+           move 1 to FUNC-CODE in USDDC04-PARM
+           call DATE-CHECK using USDDC04-PARM.
+           move NO-OF-DAYS in USDDC04-PARM to Output-Dates.
+           move 'Days in given date range' to Output-Text.
+
+
+      ***************************************************************
+       BusinessDaySettlement.
+      ***************************************************************
+
+           compute WS-Settle-Integer =
+              function integer-of-date(Settle-Start-Date).
+           move 0 to WS-Settle-Counter.
+
+           perform until WS-Settle-Counter = Settle-Business-Days
+              add 1 to WS-Settle-Integer
+              compute WS-Settle-DOW =
+                 function mod(WS-Settle-Integer 7)
+              if WS-Settle-DOW not = 0 and WS-Settle-DOW not = 6
+                 add 1 to WS-Settle-Counter
+              end-if
+           end-perform.
+
+           compute Output-Dates =
+              function date-of-integer(WS-Settle-Integer).
+           move 'Settlement date' to Output-Text.
+
+
       ************************************************************
        GetDateYYYYMMDD.
       ************************************************************
@@ -195,6 +325,6 @@
            move 01
               to s-day in year-start.
 
-
+        COPY KVAUDITP.
 
        end program KVTEST2.
