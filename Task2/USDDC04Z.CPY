@@ -0,0 +1,13 @@
+      *--------------------------------------------------+-------------*
+      * Desc: Parameter block for the USDDC04 date-diff   ! Cr: 01082022*
+      * subprogram                                        !           *
+      *--------------------------------------------------+-------------*
+      * Type: Call parameter                              ! Up: 01082022*
+      *-----------------+--------------------------------+-------------*
+      * Incl: KVTEST2                                     ! Ver: 01     *
+      *-----------------+--------------------------------+-------------*
+       01  USDDC04-PARM.
+           05 FUNC-CODE pic 9(1).
+           05 FROM-DATE pic x(8).
+           05 TO-DATE pic x(8).
+           05 NO-OF-DAYS pic s9(6).
