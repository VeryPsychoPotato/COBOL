@@ -0,0 +1,11 @@
+      *--------------------------------------------------+-------------*
+      * Desc: KVTEST2 module output                       ! Cr: 01082022*
+      *--------------------------------------------------+-------------*
+      * Type: Module output (mo)                          ! Up: 01082022*
+      *-----------------+--------------------------------+-------------*
+      * Incl: KVTEST2                                     ! Ver: 01     *
+      *-----------------+--------------------------------+-------------*
+           05 Output-Dates pic 9(8).
+           05 Output-Previous-Year pic 9(4).
+           05 Output-Formatted-Date pic x(10).
+           05 Output-Text pic x(30).
